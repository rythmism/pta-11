@@ -0,0 +1,16 @@
+      *> CHKPOINT.cpy
+      *> Record layout for the CHKPOINT restart file. A single record,
+      *> rewritten at each checkpoint interval, recording the last
+      *> player ID the batch driver successfully processed and a
+      *> running copy of its end-of-run summary, so a restarted run's
+      *> summary reconciles the whole night, not just the tail end of
+      *> it.
+       01  CK-CHECKPOINT-RECORD.
+           05  CK-CHECKPOINT-KEY      PIC X(4).
+           05  CK-LAST-PLAYER-ID      PIC X(10).
+           05  CK-RECORDS-PROCESSED   PIC 9(9).
+           05  CK-TOTAL-POINTS-SPENT  PIC 9(9).
+           05  CK-TOTAL-HP-GRANTED    PIC 9(9).
+           05  CK-REJECT-COUNT        PIC 9(9).
+           05  CK-ERROR-COUNT         PIC 9(9).
+           05  CK-REWRITE-ERROR-COUNT PIC 9(9).
