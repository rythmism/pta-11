@@ -0,0 +1,7 @@
+      *> PLYRHIST.cpy
+      *> Record layout for the PLYRHIST purchase-history file, keyed by
+      *> PH-PLAYER-ID. Tracks lifetime points spent through SHOP so a
+      *> loyalty discount tier can be applied on future purchases.
+       01  PH-HISTORY-RECORD.
+           05  PH-PLAYER-ID          PIC X(10).
+           05  PH-LIFETIME-SPEND     PIC 9(9).
