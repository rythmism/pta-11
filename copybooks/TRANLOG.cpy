@@ -0,0 +1,15 @@
+      *> TRANLOG.cpy
+      *> Record layout for the TRANLOG transaction audit file. One
+      *> record is appended per purchase/refund attempt, accepted,
+      *> rejected, or errored, so balances can be reconciled later.
+       01  TL-LOG-RECORD.
+           05  TL-TIMESTAMP          PIC X(26).
+           05  TL-PLAYER-ID          PIC X(10).
+           05  TL-EVENT-TYPE         PIC X(10).
+           05  TL-ITEM-CODE          PIC X(6).
+           05  TL-QUANTITY           PIC 9(4).
+           05  TL-SCORE-BEFORE       PIC S9(9).
+           05  TL-SCORE-AFTER        PIC S9(9).
+           05  TL-HP-BEFORE          PIC S9(9).
+           05  TL-HP-AFTER           PIC S9(9).
+           05  TL-MESSAGE            PIC X(40).
