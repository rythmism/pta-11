@@ -0,0 +1,8 @@
+      *> PLYRMSTR.cpy
+      *> Record layout for the PLYRMSTR player master file, keyed by
+      *> PM-PLAYER-ID. Read/rewritten once per player by the nightly
+      *> batch shop-processing run.
+       01  PM-PLAYER-RECORD.
+           05  PM-PLAYER-ID          PIC X(10).
+           05  PM-SCORE              PIC S9(9) COMP-5.
+           05  PM-HP                 PIC S9(9) COMP-5.
