@@ -0,0 +1,8 @@
+      *> ITEMREC.cpy
+      *> Record layout for the SHOP-ITEMS item catalog (indexed file,
+      *> keyed by ITEM-CODE). One row per SKU the shop can sell.
+       01  SI-ITEM-RECORD.
+           05  SI-ITEM-CODE          PIC X(6).
+           05  SI-ITEM-DESC          PIC X(20).
+           05  SI-ITEM-COST          PIC 9(4).
+           05  SI-ITEM-HP-INCREASE   PIC 9(2).
