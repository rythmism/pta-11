@@ -0,0 +1,10 @@
+      *> PRICING.cpy
+      *> Shared gameplay/pricing rules for the PTA-11 shop engine.
+      *> Per-item cost/effect lives in the SHOP-ITEMS catalog file
+      *> (see ITEMREC.cpy) — these are the cross-item rules that every
+      *> program touching the shop needs to agree on, so SHOP and any
+      *> future program COPY this instead of keeping a private copy.
+       01  WS-HP-MAX                 PIC 9(4)  VALUE 999.
+       01  WS-REFUND-PERCENT         PIC V99   VALUE 0.50.
+       01  WS-LOYALTY-THRESHOLD      PIC 9(9)  VALUE 100.
+       01  WS-LOYALTY-DISCOUNT-PCT   PIC V99   VALUE 0.10.
