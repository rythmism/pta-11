@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SHOPBAT.
+       author. PTA-11 ENGINE LINKER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLYR-MSTR-FILE ASSIGN TO "PLYRMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PLAYER-ID
+               FILE STATUS IS WS-PLYRMSTR-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-CHECKPOINT-KEY
+               FILE STATUS IS WS-CHKPOINT-STATUS.
+
+           SELECT PARM-CARD-FILE ASSIGN TO "SHPPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARMCARD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLYR-MSTR-FILE.
+       COPY PLYRMSTR.
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPOINT.
+
+       FD  PARM-CARD-FILE.
+       01  PARM-CARD-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY PRICING.
+
+       01  WS-PLYRMSTR-STATUS         PIC X(2).
+       01  WS-CHKPOINT-STATUS         PIC X(2).
+       01  WS-PARMCARD-STATUS         PIC X(2).
+
+       01  WS-EOF-SW                  PIC X(1) VALUE "N".
+           88  WS-EOF                    VALUE "Y".
+
+       01  WS-RESTART-FLAG            PIC X(1) VALUE "N".
+       01  WS-CKPT-INTERVAL           PIC 9(5) VALUE 500.
+       01  WS-RECORDS-SINCE-CKPT      PIC 9(9) VALUE 0.
+
+      *> Batch-only defaults: which item/quantity SHOPBAT requests on
+      *> behalf of every player in the nightly run. Not a cross-item
+      *> pricing/rules value, so it does not belong in PRICING.cpy.
+       01  WS-DEFAULT-ITEM-CODE       PIC X(6)  VALUE "POTION".
+       01  WS-DEFAULT-QUANTITY        PIC S9(4) COMP-5 VALUE 1.
+
+       01  WS-SHOP-ACTION             PIC X(8) VALUE "PURCHASE".
+       01  WS-SHOP-RETURN-CODE        PIC S9(4) COMP-5.
+
+       01  WS-SAVE-SCORE              PIC S9(9) COMP-5.
+       01  WS-SAVE-HP                 PIC S9(9) COMP-5.
+
+       01  WS-SUMMARY.
+           05  WS-RECORDS-PROCESSED   PIC 9(9) VALUE 0.
+           05  WS-TOTAL-POINTS-SPENT  PIC 9(9) VALUE 0.
+           05  WS-TOTAL-HP-GRANTED    PIC 9(9) VALUE 0.
+           05  WS-REJECT-COUNT        PIC 9(9) VALUE 0.
+           05  WS-ERROR-COUNT         PIC 9(9) VALUE 0.
+           05  WS-REWRITE-ERROR-COUNT PIC 9(9) VALUE 0.
+
+       01  WS-ABORT-SW                PIC X(1) VALUE "N".
+           88  WS-ABORT                  VALUE "Y".
+
+       01  WS-LAST-SAVED-PLAYER-ID    PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC.
+           DISPLAY " "
+           DISPLAY "===== SHOPBAT: NIGHTLY SHOP BATCH RUN ====="
+           PERFORM 010-OPEN-FILES
+
+           IF WS-ABORT
+               DISPLAY "[ERROR] Aborting run - see open errors above"
+           ELSE
+               PERFORM 020-READ-PARM-CARD
+
+               IF WS-RESTART-FLAG = "Y"
+                   PERFORM 030-RESUME-FROM-CHECKPOINT
+               ELSE
+                   PERFORM 040-START-FROM-BEGINNING
+               END-IF
+
+               PERFORM UNTIL WS-EOF
+                   READ PLYR-MSTR-FILE NEXT RECORD
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 100-PROCESS-PLAYER
+                   END-READ
+               END-PERFORM
+
+               PERFORM 900-PRINT-SUMMARY
+           END-IF
+
+           PERFORM 950-CLOSE-FILES
+           STOP RUN.
+
+       010-OPEN-FILES.
+           OPEN I-O PLYR-MSTR-FILE
+           IF WS-PLYRMSTR-STATUS NOT = "00"
+               DISPLAY "[ERROR] Unable to open PLYRMSTR, status: "
+                   WS-PLYRMSTR-STATUS
+               SET WS-ABORT TO TRUE
+           END-IF
+
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHKPOINT-STATUS = "35"
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF WS-CHKPOINT-STATUS NOT = "00"
+               DISPLAY "[ERROR] Unable to open CHKPOINT, status: "
+                   WS-CHKPOINT-STATUS
+               SET WS-ABORT TO TRUE
+           END-IF
+
+           OPEN INPUT PARM-CARD-FILE
+           IF WS-PARMCARD-STATUS NOT = "00" AND
+               WS-PARMCARD-STATUS NOT = "35"
+               DISPLAY "[WARN] Unable to open SHPPARM, status: "
+                   WS-PARMCARD-STATUS ", using defaults"
+           END-IF.
+
+       020-READ-PARM-CARD.
+           IF WS-PARMCARD-STATUS = "00"
+               READ PARM-CARD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-CARD-LINE(1:1)  TO WS-RESTART-FLAG
+                       IF PARM-CARD-LINE(2:5) NUMERIC
+                           MOVE PARM-CARD-LINE(2:5) TO WS-CKPT-INTERVAL
+                       END-IF
+               END-READ
+               CLOSE PARM-CARD-FILE
+           ELSE
+               DISPLAY "[WARN] SHPPARM not available, "
+                   "starting from beginning with default interval"
+           END-IF.
+
+       030-RESUME-FROM-CHECKPOINT.
+           MOVE "CKPT" TO CK-CHECKPOINT-KEY
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   DISPLAY "[WARN] No checkpoint found, "
+                       "starting from beginning"
+                   PERFORM 040-START-FROM-BEGINNING
+               NOT INVALID KEY
+                   DISPLAY "Resuming after player: "
+                       CK-LAST-PLAYER-ID
+                   MOVE CK-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+                   MOVE CK-TOTAL-POINTS-SPENT
+                       TO WS-TOTAL-POINTS-SPENT
+                   MOVE CK-TOTAL-HP-GRANTED TO WS-TOTAL-HP-GRANTED
+                   MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+                   MOVE CK-ERROR-COUNT TO WS-ERROR-COUNT
+                   MOVE CK-REWRITE-ERROR-COUNT
+                       TO WS-REWRITE-ERROR-COUNT
+                   MOVE CK-LAST-PLAYER-ID TO PM-PLAYER-ID
+                   START PLYR-MSTR-FILE KEY IS GREATER THAN
+                       PM-PLAYER-ID
+                       INVALID KEY
+                           SET WS-EOF TO TRUE
+                   END-START
+           END-READ.
+
+       040-START-FROM-BEGINNING.
+           MOVE LOW-VALUES TO PM-PLAYER-ID
+           START PLYR-MSTR-FILE KEY IS NOT LESS THAN PM-PLAYER-ID
+               INVALID KEY
+                   SET WS-EOF TO TRUE
+           END-START.
+
+       100-PROCESS-PLAYER.
+           MOVE PM-SCORE TO WS-SAVE-SCORE
+           MOVE PM-HP    TO WS-SAVE-HP
+
+           CALL "SHOP" USING PM-PLAYER-ID, PM-SCORE, PM-HP,
+               WS-DEFAULT-ITEM-CODE, WS-DEFAULT-QUANTITY,
+               WS-SHOP-ACTION, WS-SHOP-RETURN-CODE
+
+           ADD 1 TO WS-RECORDS-PROCESSED
+           REWRITE PM-PLAYER-RECORD
+               INVALID KEY
+                   DISPLAY "[ERROR] Unable to save balance for "
+                       "player: " PM-PLAYER-ID
+                   ADD 1 TO WS-REWRITE-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE PM-PLAYER-ID TO WS-LAST-SAVED-PLAYER-ID
+                   EVALUATE WS-SHOP-RETURN-CODE
+                       WHEN 0
+                           ADD WS-SAVE-SCORE TO WS-TOTAL-POINTS-SPENT
+                           SUBTRACT PM-SCORE FROM WS-TOTAL-POINTS-SPENT
+                           ADD PM-HP TO WS-TOTAL-HP-GRANTED
+                           SUBTRACT WS-SAVE-HP FROM WS-TOTAL-HP-GRANTED
+                       WHEN 4
+                           ADD 1 TO WS-REJECT-COUNT
+                       WHEN OTHER
+                           ADD 1 TO WS-ERROR-COUNT
+                   END-EVALUATE
+           END-REWRITE
+
+           ADD 1 TO WS-RECORDS-SINCE-CKPT
+           IF WS-RECORDS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               PERFORM 200-WRITE-CHECKPOINT
+           END-IF.
+
+       200-WRITE-CHECKPOINT.
+      *>   CK-LAST-PLAYER-ID tracks the last player whose balance was
+      *>   durably saved, not just the last one attempted -- a failed
+      *>   REWRITE (see 100-PROCESS-PLAYER) must not let the checkpoint
+      *>   advance past that player, or a restart would never retry
+      *>   the lost update.
+           MOVE "CKPT" TO CK-CHECKPOINT-KEY
+           MOVE WS-LAST-SAVED-PLAYER-ID TO CK-LAST-PLAYER-ID
+           MOVE WS-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED
+           MOVE WS-TOTAL-POINTS-SPENT TO CK-TOTAL-POINTS-SPENT
+           MOVE WS-TOTAL-HP-GRANTED TO CK-TOTAL-HP-GRANTED
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           MOVE WS-ERROR-COUNT TO CK-ERROR-COUNT
+           MOVE WS-REWRITE-ERROR-COUNT TO CK-REWRITE-ERROR-COUNT
+           REWRITE CK-CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CK-CHECKPOINT-RECORD
+           END-REWRITE
+           MOVE 0 TO WS-RECORDS-SINCE-CKPT.
+
+       900-PRINT-SUMMARY.
+           DISPLAY "---------------------------------------------"
+           DISPLAY "Records processed : " WS-RECORDS-PROCESSED
+           DISPLAY "Total points spent: " WS-TOTAL-POINTS-SPENT
+           DISPLAY "Total HP granted  : " WS-TOTAL-HP-GRANTED
+           DISPLAY "Rejected purchases: " WS-REJECT-COUNT
+           DISPLAY "SHOP errors        : " WS-ERROR-COUNT
+           DISPLAY "Balance save errors: " WS-REWRITE-ERROR-COUNT
+           DISPLAY "=============================================".
+
+       950-CLOSE-FILES.
+           CLOSE PLYR-MSTR-FILE
+           CLOSE CHECKPOINT-FILE.
