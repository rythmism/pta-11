@@ -2,35 +2,347 @@
        PROGRAM-ID. SHOP.
        author. PTA-11 ENGINE LINKER.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOP-ITEM-FILE ASSIGN TO "SHOPITM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SI-ITEM-CODE
+               FILE STATUS IS WS-SHOPITM-STATUS.
+
+           SELECT TRAN-LOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+
+           SELECT PLYR-HIST-FILE ASSIGN TO "PLYRHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PH-PLAYER-ID
+               FILE STATUS IS WS-PLYRHIST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SHOP-ITEM-FILE.
+       COPY ITEMREC.
+
+       FD  TRAN-LOG-FILE.
+       01  TL-LOG-LINE               PIC X(150).
+
+       FD  PLYR-HIST-FILE.
+       COPY PLYRHIST.
+
        WORKING-STORAGE SECTION.
-       01  WS-ITEM-COST      PIC 9(4) VALUE 2.
-       01  WS-HP-INCREASE    PIC 9(2) VALUE 1.
+       COPY PRICING.
+       COPY TRANLOG.
+
+       01  WS-SHOPITM-STATUS         PIC X(2).
+       01  WS-TRANLOG-STATUS         PIC X(2).
+       01  WS-PLYRHIST-STATUS        PIC X(2).
+       01  WS-REFUND-AMOUNT          PIC 9(9).
+       01  WS-UNIT-COST              PIC 9(7)V99.
+       01  WS-TOTAL-COST             PIC 9(9).
+       01  WS-TOTAL-HP               PIC 9(9).
+       01  WS-REFUND-HP              PIC 9(9).
+       01  WS-LIFETIME-SPEND         PIC 9(9).
+       01  WS-SCORE-MAX              PIC 9(9) VALUE 999999.
+
+       01  WS-SCORE-BEFORE           PIC S9(9) COMP-5.
+       01  WS-HP-BEFORE              PIC S9(9) COMP-5.
+
+       01  WS-EVENT-TYPE             PIC X(10).
+       01  WS-REJECT-REASON          PIC X(40).
+
+       01  WS-ITEM-FOUND-SW          PIC X(1) VALUE "N".
+           88  WS-ITEM-FOUND             VALUE "Y".
+           88  WS-ITEM-NOT-FOUND          VALUE "N".
+
+       01  WS-VALID-DATA-SW          PIC X(1) VALUE "Y".
+           88  WS-VALID-DATA             VALUE "Y".
+           88  WS-INVALID-DATA            VALUE "N".
+
+       01  WS-FILES-OPEN-SW          PIC X(1) VALUE "N".
+           88  WS-FILES-OPEN             VALUE "Y".
+
+      *> Set exactly once, inside 050-OPEN-FILES-ONCE, from that file's
+      *> FILE STATUS at the moment it opened. Deliberately distinct from
+      *> WS-xxx-STATUS, which gets overwritten by every later READ/WRITE/
+      *> REWRITE against that file -- these flags must stay put for the
+      *> rest of the run unit so a routine "not found" READ can never be
+      *> mistaken for an open failure.
+       01  WS-SHOPITM-OPEN-SW        PIC X(1) VALUE "N".
+           88  WS-SHOPITM-OPEN-OK        VALUE "Y".
+
+       01  WS-TRANLOG-OPEN-SW        PIC X(1) VALUE "N".
+           88  WS-TRANLOG-OPEN-OK        VALUE "Y".
+
+       01  WS-PLYRHIST-OPEN-SW       PIC X(1) VALUE "N".
+           88  WS-PLYRHIST-OPEN-OK       VALUE "Y".
 
        LINKAGE SECTION.
-       01  PASSED-SCORE      PIC S9(9) COMP-5.
-       01  PASSED-HP         PIC S9(9) COMP-5.
+       01  PASSED-PLAYER-ID          PIC X(10).
+       01  PASSED-SCORE              PIC S9(9) COMP-5.
+       01  PASSED-HP                 PIC S9(9) COMP-5.
+       01  PASSED-ITEM-CODE          PIC X(6).
+       01  PASSED-QUANTITY           PIC S9(4) COMP-5.
+       01  PASSED-ACTION             PIC X(8).
+       01  PASSED-RETURN-CODE        PIC S9(4) COMP-5.
 
-       PROCEDURE DIVISION USING PASSED-SCORE, PASSED-HP.
+       PROCEDURE DIVISION USING PASSED-PLAYER-ID, PASSED-SCORE,
+           PASSED-HP, PASSED-ITEM-CODE, PASSED-QUANTITY,
+           PASSED-ACTION, PASSED-RETURN-CODE.
        000-MAIN-LOGIC.
+           MOVE 0 TO PASSED-RETURN-CODE
+           MOVE PASSED-SCORE TO WS-SCORE-BEFORE
+           MOVE PASSED-HP    TO WS-HP-BEFORE
+
            DISPLAY " "
            DISPLAY "========= 🏪 COBOL TRANSACTION SHOP ========="
+           DISPLAY "Player         : " PASSED-PLAYER-ID
            DISPLAY "Current Balance: " PASSED-SCORE " Points"
            DISPLAY "Current Health : " PASSED-HP    " HP"
            DISPLAY "---------------------------------------------"
-           DISPLAY "Attempting purchase: +1 HP for 2 Points..."
 
-           IF PASSED-SCORE >= WS-ITEM-COST THEN
-               SUBTRACT WS-ITEM-COST FROM PASSED-SCORE
-               ADD WS-HP-INCREASE TO PASSED-HP
-               DISPLAY "[SUCCESS] Transaction complete! Health boosted."
-               DISPLAY "Updated Balance: " PASSED-SCORE " Points"
-               DISPLAY "Updated Health : " PASSED-HP    " HP"
+           IF PASSED-ACTION = "REFUND"
+               MOVE "REFUND" TO WS-EVENT-TYPE
            ELSE
-               DISPLAY "[REJECTED] Transaction failed! Insufficient funds."
-               DISPLAY "Earn more points to unlock structural upgrades."
+               MOVE "PURCHASE" TO WS-EVENT-TYPE
            END-IF
 
+           IF NOT WS-FILES-OPEN
+               PERFORM 050-OPEN-FILES-ONCE
+           END-IF
+
+           EVALUATE TRUE
+               WHEN NOT WS-SHOPITM-OPEN-OK
+                   DISPLAY "[ERROR] Unable to open item catalog, "
+                       "status: " WS-SHOPITM-STATUS
+                   MOVE 8 TO PASSED-RETURN-CODE
+                   MOVE "ERROR" TO WS-EVENT-TYPE
+                   MOVE "Unable to open item catalog"
+                       TO WS-REJECT-REASON
+                   IF WS-TRANLOG-OPEN-OK
+                       PERFORM 700-WRITE-AUDIT-RECORD
+                   END-IF
+               WHEN NOT WS-TRANLOG-OPEN-OK
+                   DISPLAY "[ERROR] Unable to open transaction log, "
+                       "status: " WS-TRANLOG-STATUS
+                   MOVE 8 TO PASSED-RETURN-CODE
+               WHEN NOT WS-PLYRHIST-OPEN-OK
+                   DISPLAY "[ERROR] Unable to open purchase history, "
+                       "status: " WS-PLYRHIST-STATUS
+                   MOVE 8 TO PASSED-RETURN-CODE
+                   MOVE "ERROR" TO WS-EVENT-TYPE
+                   MOVE "Unable to open purchase history"
+                       TO WS-REJECT-REASON
+                   PERFORM 700-WRITE-AUDIT-RECORD
+               WHEN OTHER
+                   PERFORM 100-VALIDATE-LINKAGE-DATA
+
+                   IF WS-VALID-DATA
+                       PERFORM 200-LOOKUP-ITEM
+
+                       IF WS-ITEM-FOUND
+                           EVALUATE PASSED-ACTION
+                               WHEN "REFUND"
+                                   PERFORM 500-REFUND-TRANSACTION
+                               WHEN OTHER
+                                   PERFORM 300-PURCHASE-TRANSACTION
+                           END-EVALUATE
+                       ELSE
+                           DISPLAY "[REJECTED] Unknown item code: "
+                               PASSED-ITEM-CODE
+                           MOVE 4 TO PASSED-RETURN-CODE
+                           MOVE "[REJECTED] unknown item"
+                               TO WS-REJECT-REASON
+                           PERFORM 700-WRITE-AUDIT-RECORD
+                       END-IF
+                   END-IF
+           END-EVALUATE
+
            DISPLAY "============================================="
            DISPLAY " "
            GOBACK.
+
+       050-OPEN-FILES-ONCE.
+           OPEN INPUT SHOP-ITEM-FILE
+           IF WS-SHOPITM-STATUS = "00"
+               SET WS-SHOPITM-OPEN-OK TO TRUE
+           END-IF
+
+           OPEN EXTEND TRAN-LOG-FILE
+           IF WS-TRANLOG-STATUS = "35"
+               OPEN OUTPUT TRAN-LOG-FILE
+           END-IF
+           IF WS-TRANLOG-STATUS = "00"
+               SET WS-TRANLOG-OPEN-OK TO TRUE
+           END-IF
+
+           OPEN I-O PLYR-HIST-FILE
+           IF WS-PLYRHIST-STATUS = "35"
+               CLOSE PLYR-HIST-FILE
+               OPEN OUTPUT PLYR-HIST-FILE
+               CLOSE PLYR-HIST-FILE
+               OPEN I-O PLYR-HIST-FILE
+           END-IF
+           IF WS-PLYRHIST-STATUS = "00"
+               SET WS-PLYRHIST-OPEN-OK TO TRUE
+           END-IF
+
+           SET WS-FILES-OPEN TO TRUE.
+
+       100-VALIDATE-LINKAGE-DATA.
+           SET WS-VALID-DATA TO TRUE
+           IF PASSED-SCORE < 0
+               OR PASSED-SCORE > WS-SCORE-MAX
+               OR PASSED-HP < 0
+               OR PASSED-HP > WS-HP-MAX * 10
+               OR PASSED-QUANTITY < 1
+               OR PASSED-QUANTITY > 99
+               SET WS-INVALID-DATA TO TRUE
+               DISPLAY "[ERROR] Invalid linkage data"
+               MOVE 8 TO PASSED-RETURN-CODE
+               MOVE "ERROR" TO WS-EVENT-TYPE
+               MOVE "Invalid linkage data" TO WS-REJECT-REASON
+               PERFORM 700-WRITE-AUDIT-RECORD
+           END-IF.
+
+       200-LOOKUP-ITEM.
+           MOVE PASSED-ITEM-CODE TO SI-ITEM-CODE
+           READ SHOP-ITEM-FILE
+               KEY IS SI-ITEM-CODE
+               INVALID KEY
+                   SET WS-ITEM-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-ITEM-FOUND TO TRUE
+           END-READ.
+
+       300-PURCHASE-TRANSACTION.
+           MOVE "PURCHASE" TO WS-EVENT-TYPE
+           PERFORM 310-APPLY-LOYALTY-DISCOUNT
+           COMPUTE WS-TOTAL-COST ROUNDED =
+               WS-UNIT-COST * PASSED-QUANTITY
+           COMPUTE WS-TOTAL-HP = SI-ITEM-HP-INCREASE * PASSED-QUANTITY
+           DISPLAY "Attempting purchase: " PASSED-QUANTITY " x "
+               PASSED-ITEM-CODE " for " WS-TOTAL-COST " Points..."
+           IF PASSED-HP + WS-TOTAL-HP > WS-HP-MAX
+               DISPLAY "[REJECTED] Health already at maximum"
+               MOVE 4 TO PASSED-RETURN-CODE
+               MOVE "[REJECTED] Health already at maximum"
+                   TO WS-REJECT-REASON
+               PERFORM 700-WRITE-AUDIT-RECORD
+           ELSE
+               IF PASSED-SCORE >= WS-TOTAL-COST THEN
+                   SUBTRACT WS-TOTAL-COST FROM PASSED-SCORE
+                   ADD WS-TOTAL-HP TO PASSED-HP
+                   PERFORM 320-UPDATE-PURCHASE-HISTORY
+                   DISPLAY "[SUCCESS] Transaction complete! "
+                       "Health boosted."
+                   DISPLAY "Updated Balance: " PASSED-SCORE " Points"
+                   DISPLAY "Updated Health : " PASSED-HP    " HP"
+                   MOVE 0 TO PASSED-RETURN-CODE
+                   MOVE "Purchase accepted" TO WS-REJECT-REASON
+                   PERFORM 700-WRITE-AUDIT-RECORD
+               ELSE
+                   DISPLAY "[REJECTED] Transaction failed! "
+                       "Insufficient funds."
+                   DISPLAY "Earn more points to unlock "
+                       "structural upgrades."
+                   MOVE 4 TO PASSED-RETURN-CODE
+                   MOVE "[REJECTED] Insufficient funds"
+                       TO WS-REJECT-REASON
+                   PERFORM 700-WRITE-AUDIT-RECORD
+               END-IF
+           END-IF.
+
+       310-APPLY-LOYALTY-DISCOUNT.
+           MOVE SI-ITEM-COST TO WS-UNIT-COST
+           MOVE PASSED-PLAYER-ID TO PH-PLAYER-ID
+           READ PLYR-HIST-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-LIFETIME-SPEND
+               NOT INVALID KEY
+                   MOVE PH-LIFETIME-SPEND TO WS-LIFETIME-SPEND
+           END-READ
+           IF WS-LIFETIME-SPEND >= WS-LOYALTY-THRESHOLD
+               COMPUTE WS-UNIT-COST =
+                   SI-ITEM-COST -
+                       (SI-ITEM-COST * WS-LOYALTY-DISCOUNT-PCT)
+           END-IF.
+
+       320-UPDATE-PURCHASE-HISTORY.
+           ADD WS-TOTAL-COST TO WS-LIFETIME-SPEND
+           MOVE PASSED-PLAYER-ID TO PH-PLAYER-ID
+           MOVE WS-LIFETIME-SPEND TO PH-LIFETIME-SPEND
+           REWRITE PH-HISTORY-RECORD
+               INVALID KEY
+                   WRITE PH-HISTORY-RECORD
+           END-REWRITE.
+
+       500-REFUND-TRANSACTION.
+      *>   Refund value is 50% of the item's current catalog list
+      *>   price, not the (possibly loyalty-discounted) price the
+      *>   player actually paid at purchase time -- TRANLOG is
+      *>   write-only from here and PLYRHIST only tracks a running
+      *>   total, so there is no per-purchase price to look back at
+      *>   without a redesign. Documented in IMPLEMENTATION_STATUS.md.
+      *>   There is also no check here that the player ever actually
+      *>   bought PASSED-QUANTITY of this item -- same as every other
+      *>   LINKAGE value SHOP receives, the caller (SHOPBAT or whatever
+      *>   front end collects the player's request) is trusted to only
+      *>   request a refund against HP it legitimately granted.
+           MOVE "REFUND" TO WS-EVENT-TYPE
+           COMPUTE WS-REFUND-HP = SI-ITEM-HP-INCREASE * PASSED-QUANTITY
+           IF PASSED-HP - WS-REFUND-HP < 0
+               DISPLAY "[REJECTED] Refund exceeds current health"
+               MOVE 4 TO PASSED-RETURN-CODE
+               MOVE "[REJECTED] Refund exceeds current health"
+                   TO WS-REJECT-REASON
+               PERFORM 700-WRITE-AUDIT-RECORD
+           ELSE
+               COMPUTE WS-REFUND-AMOUNT ROUNDED =
+                   SI-ITEM-COST * PASSED-QUANTITY * WS-REFUND-PERCENT
+               SUBTRACT WS-REFUND-HP FROM PASSED-HP
+               ADD WS-REFUND-AMOUNT TO PASSED-SCORE
+               PERFORM 520-REDUCE-PURCHASE-HISTORY
+               DISPLAY "[SUCCESS] Refund complete! Points returned."
+               DISPLAY "Updated Balance: " PASSED-SCORE " Points"
+               DISPLAY "Updated Health : " PASSED-HP    " HP"
+               MOVE 0 TO PASSED-RETURN-CODE
+               MOVE "Refund accepted" TO WS-REJECT-REASON
+               PERFORM 700-WRITE-AUDIT-RECORD
+           END-IF.
+
+       520-REDUCE-PURCHASE-HISTORY.
+           MOVE PASSED-PLAYER-ID TO PH-PLAYER-ID
+           READ PLYR-HIST-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-LIFETIME-SPEND
+               NOT INVALID KEY
+                   MOVE PH-LIFETIME-SPEND TO WS-LIFETIME-SPEND
+           END-READ
+           IF WS-LIFETIME-SPEND > WS-REFUND-AMOUNT
+               SUBTRACT WS-REFUND-AMOUNT FROM WS-LIFETIME-SPEND
+           ELSE
+               MOVE 0 TO WS-LIFETIME-SPEND
+           END-IF
+           MOVE PASSED-PLAYER-ID TO PH-PLAYER-ID
+           MOVE WS-LIFETIME-SPEND TO PH-LIFETIME-SPEND
+           REWRITE PH-HISTORY-RECORD
+               INVALID KEY
+                   WRITE PH-HISTORY-RECORD
+           END-REWRITE.
+
+       700-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO TL-TIMESTAMP
+           MOVE PASSED-PLAYER-ID TO TL-PLAYER-ID
+           MOVE PASSED-ITEM-CODE TO TL-ITEM-CODE
+           MOVE PASSED-QUANTITY TO TL-QUANTITY
+           MOVE WS-SCORE-BEFORE TO TL-SCORE-BEFORE
+           MOVE PASSED-SCORE TO TL-SCORE-AFTER
+           MOVE WS-HP-BEFORE TO TL-HP-BEFORE
+           MOVE PASSED-HP TO TL-HP-AFTER
+           MOVE WS-EVENT-TYPE TO TL-EVENT-TYPE
+           MOVE WS-REJECT-REASON TO TL-MESSAGE
+           MOVE TL-LOG-RECORD TO TL-LOG-LINE
+           WRITE TL-LOG-LINE.
