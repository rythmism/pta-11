@@ -0,0 +1,50 @@
+//SHOPBAT  JOB (ACCTNO),'PTA-11 NIGHTLY SHOP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly shop-processing run. Drives SHOPBAT, which calls
+//* SHOP once per player record on PLYRMSTR, writing the updated
+//* balances back and producing an end-of-run summary.
+//*
+//* Restart: to resume a run that abended mid-file, change the
+//* first byte of the SHPPARM card below to Y. SHOPBAT will skip
+//* ahead to the player after CK-LAST-PLAYER-ID on CHKPOINT. The
+//* next five bytes set the checkpoint interval (records between
+//* checkpoint writes); blank/non-numeric defaults to 500.
+//*--------------------------------------------------------------*
+//* Bootstrap: PLYRHIST and CHKPOINT are VSAM KSDS clusters that
+//* must exist and be cataloged before STEP010's DISP=SHR DDs for
+//* them can allocate -- DISP=SHR against a dataset that was never
+//* DEFINEd fails allocation before SHOPBAT even runs, so the "35"
+//* auto-create logic in shop.cob/shopbat.cob never gets a chance to
+//* fire. Leave this step in on every run: once the clusters exist,
+//* IDCAMS returns a duplicate-name condition (RC 12) which the
+//* following SET MAXCC clears before STEP010 is evaluated.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PTA11.PROD.PLYRHIST)   -
+         INDEXED                              -
+         KEYS(10 0)                           -
+         RECORDSIZE(19 19)                    -
+         TRACKS(1 1))
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(PTA11.PROD.CHKPOINT)   -
+         INDEXED                              -
+         KEYS(4 0)                            -
+         RECORDSIZE(59 59)                    -
+         TRACKS(1 1))
+  SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=SHOPBAT
+//STEPLIB  DD   DSN=PTA11.PROD.LOADLIB,DISP=SHR
+//SHPPARM  DD   *
+N00500
+/*
+//PLYRMSTR DD   DSN=PTA11.PROD.PLYRMSTR,DISP=SHR
+//SHOPITM  DD   DSN=PTA11.PROD.SHOPITM,DISP=SHR
+//PLYRHIST DD   DSN=PTA11.PROD.PLYRHIST,DISP=SHR
+//CHKPOINT DD   DSN=PTA11.PROD.CHKPOINT,DISP=SHR
+//TRANLOG  DD   DSN=PTA11.PROD.TRANLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
